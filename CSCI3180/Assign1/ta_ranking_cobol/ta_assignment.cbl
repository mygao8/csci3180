@@ -0,0 +1,377 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      * --- Declaration ---
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty
+      * Assignment 1
+      * Name : GAO Ming Yuan
+      * Student ID : 1155107738
+      * Email Addr : 1155107738@link.cuhk.edu.hk
+      ******************************************************************
+      * Modification History
+      * 2026-08-09 GMY New downstream program. Reads every course's
+      *                ranked list from TA-RANKING's output.txt together
+      *                with candidates.txt (for preference order) and
+      *                resolves cross-course conflicts into a single
+      *                conflict-free assignments.txt, honouring a
+      *                max-courses-per-TA limit and using each
+      *                candidate's own PREFER-TABLE order as the
+      *                tiebreaker when a TA is wanted by more courses
+      *                than the limit allows.
+      * 2026-08-09 GMY Candidates.txt's skill and preference lists are
+      *                now variable-length (counts read from the file
+      *                itself), matching the layout TA-RANKING now
+      *                writes; the preference tiebreak loop follows
+      *                each candidate's own preference count instead
+      *                of a fixed number of columns.
+      * 2026-08-09 GMY Clamped WS-MAX-COURSES-PER-TA, read from the
+      *                optional assignment-config.txt, to 20 so a
+      *                misconfigured value cannot drive a subscript
+      *                past WS-CAND-HELD's own OCCURS 20 TIMES ceiling.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TA-ASSIGNMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RANK-INPUT ASSIGN TO 'output.txt'
+             ORGANIZATION IS BINARY SEQUENTIAL.
+           SELECT OPTIONAL INPUT-CANDIDATE ASSIGN TO 'candidates.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONFIG-FILE ASSIGN TO 'assignment-config.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ASSIGNMENT-FILE ASSIGN TO 'assignments.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RANK-INPUT.
+       01 RANK-RESULT.
+           03 RES-COURSE PIC X(5).
+           03 RES-RANK-LIMIT PIC 9(2).
+           03 RES-RANK-TABLE.
+               05 RES-RANK-SID PIC X(11)
+                   OCCURS 1 TO 20 TIMES DEPENDING ON RES-RANK-LIMIT.
+           03 MY-EOL PIC X.
+       FD INPUT-CANDIDATE.
+       01 TA-DATA-TABLE.
+           03 SID PIC 9(10).
+           03 TRASH-SPACE PIC A(1).
+           03 SKILLS-COUNT PIC 9(2).
+           03 SKILLS-TABLE.
+               05 SKILL PIC X(15)
+                   OCCURS 1 TO 30 TIMES DEPENDING ON SKILLS-COUNT.
+           03 PREFER-COUNT PIC 9(2).
+           03 PREFER-TABLE.
+               05 PREFER PIC 9(5)
+                   OCCURS 1 TO 10 TIMES DEPENDING ON PREFER-COUNT.
+       FD CONFIG-FILE.
+       01 CONFIG-LINE.
+           03 CONFIG-MAX-COURSES PIC 9(2).
+       FD ASSIGNMENT-FILE.
+       01 ASSIGNMENT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-COURSES-PER-TA PIC 9(2) VALUE 2.
+
+       01 WS-EOF-RANK PIC A(1) VALUE SPACE.
+       01 WS-EOF-CANDIDATE PIC A(1) VALUE SPACE.
+
+       01 WS-COURSE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-COURSE-TABLE.
+           03 WS-CRS-ENTRY OCCURS 200 TIMES.
+               05 WS-CRS-CODE PIC X(5).
+               05 WS-CRS-RANK-LIMIT PIC 9(2).
+               05 WS-CRS-POINTER PIC 9(2) VALUE 1.
+               05 WS-CRS-SLOTS-FILLED PIC 9(2) VALUE ZERO.
+               05 WS-CRS-RANK-SID PIC X(11) OCCURS 20 TIMES.
+
+       01 WS-CAND-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CAND-TABLE.
+           03 WS-CAND-ENTRY OCCURS 2000 TIMES.
+               05 WS-CAND-SID-TEXT PIC X(11).
+               05 WS-CAND-PREFER-COUNT PIC 9(2) VALUE ZERO.
+               05 WS-CAND-PREFER PIC 9(5) OCCURS 10 TIMES.
+               05 WS-CAND-HELD-COUNT PIC 9(2) VALUE ZERO.
+               05 WS-CAND-HELD OCCURS 20 TIMES.
+                   07 WS-HELD-COURSE PIC X(5).
+                   07 WS-HELD-PREF-RANK PIC 9(2).
+
+       01 I PIC 9(4) VALUE ZERO.
+       01 J PIC 9(4) VALUE ZERO.
+       01 K PIC 9(4) VALUE ZERO.
+       01 L PIC 9(4) VALUE ZERO.
+
+       01 WS-CHANGED PIC A(1) VALUE 'Y'.
+       01 WS-PROPOSE-SID PIC X(11) VALUE SPACE.
+       01 WS-FOUND PIC A(1) VALUE 'N'.
+       01 WS-CAND-INDEX PIC 9(4) VALUE ZERO.
+       01 WS-DROP-INDEX PIC 9(4) VALUE ZERO.
+       01 WS-NEW-PREF-RANK PIC 9(2) VALUE ZERO.
+       01 WS-WORST-INDEX PIC 9(2) VALUE ZERO.
+       01 WS-WORST-PREF-RANK PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-CONFIG.
+           PERFORM LOAD-COURSES.
+           PERFORM LOAD-CANDIDATES.
+           PERFORM RUN-ASSIGNMENT.
+           PERFORM WRITE-ASSIGNMENTS.
+       STOP RUN.
+
+      *>  A ONE-LINE, OPTIONAL CONFIG FILE HOLDS THE MAX NUMBER OF
+      *>  COURSES ANY SINGLE TA MAY BE ASSIGNED TO. DEFAULT IS 2. THE
+      *>  VALUE IS CLAMPED TO WS-CAND-HELD'S OWN OCCURS 20 TIMES CEILING
+      *>  SO A BAD CONFIG CANNOT DRIVE AN OUT-OF-BOUNDS SUBSCRIPT INTO
+      *>  THAT TABLE.
+       LOAD-CONFIG.
+           MOVE 2 TO WS-MAX-COURSES-PER-TA.
+           OPEN INPUT CONFIG-FILE.
+           READ CONFIG-FILE INTO CONFIG-LINE
+               AT END CONTINUE
+               NOT AT END
+                   IF CONFIG-MAX-COURSES NOT = ZERO
+                       MOVE CONFIG-MAX-COURSES TO WS-MAX-COURSES-PER-TA
+                   END-IF
+           END-READ.
+           CLOSE CONFIG-FILE.
+           IF WS-MAX-COURSES-PER-TA > 20
+               MOVE 20 TO WS-MAX-COURSES-PER-TA
+           END-IF.
+
+      *>  LOAD EVERY COURSE'S RANKED CANDIDATE LIST FROM OUTPUT.TXT.
+       LOAD-COURSES.
+           OPEN INPUT RANK-INPUT.
+           MOVE 'N' TO WS-EOF-RANK.
+           MOVE ZERO TO WS-COURSE-COUNT.
+           PERFORM LOAD-COURSES-LOOP.
+           CLOSE RANK-INPUT.
+
+       LOAD-COURSES-LOOP.
+           READ RANK-INPUT INTO RANK-RESULT
+               AT END MOVE 'Y' TO WS-EOF-RANK
+           END-READ.
+           IF WS-EOF-RANK NOT = 'Y'
+               ADD 1 TO WS-COURSE-COUNT
+               MOVE RES-COURSE TO WS-CRS-CODE(WS-COURSE-COUNT)
+               MOVE RES-RANK-LIMIT TO WS-CRS-RANK-LIMIT(WS-COURSE-COUNT)
+               MOVE 1 TO WS-CRS-POINTER(WS-COURSE-COUNT)
+               MOVE ZERO TO WS-CRS-SLOTS-FILLED(WS-COURSE-COUNT)
+               MOVE 1 TO K
+               PERFORM COPY-RANK-LIST-LOOP
+               GO TO LOAD-COURSES-LOOP
+           END-IF.
+
+       COPY-RANK-LIST-LOOP.
+           IF K <= RES-RANK-LIMIT
+               MOVE RES-RANK-SID(K)
+                   TO WS-CRS-RANK-SID(WS-COURSE-COUNT K)
+               ADD 1 TO K
+               GO TO COPY-RANK-LIST-LOOP
+           END-IF.
+
+      *>  LOAD EVERY CANDIDATE'S SID AND PREFERENCE ORDER.
+       LOAD-CANDIDATES.
+           OPEN INPUT INPUT-CANDIDATE.
+           MOVE 'N' TO WS-EOF-CANDIDATE.
+           MOVE ZERO TO WS-CAND-COUNT.
+           PERFORM LOAD-CANDIDATES-LOOP.
+           CLOSE INPUT-CANDIDATE.
+
+       LOAD-CANDIDATES-LOOP.
+           READ INPUT-CANDIDATE INTO TA-DATA-TABLE
+               AT END MOVE 'Y' TO WS-EOF-CANDIDATE
+           END-READ.
+           IF WS-EOF-CANDIDATE NOT = 'Y'
+               ADD 1 TO WS-CAND-COUNT
+               MOVE SID TO WS-CAND-SID-TEXT(WS-CAND-COUNT)
+               MOVE PREFER-COUNT TO WS-CAND-PREFER-COUNT(WS-CAND-COUNT)
+               MOVE ZERO TO WS-CAND-HELD-COUNT(WS-CAND-COUNT)
+               MOVE 1 TO L
+               PERFORM COPY-PREFER-LOOP
+               GO TO LOAD-CANDIDATES-LOOP
+           END-IF.
+
+       COPY-PREFER-LOOP.
+           IF L <= PREFER-COUNT
+               MOVE PREFER(L) TO WS-CAND-PREFER(WS-CAND-COUNT L)
+               ADD 1 TO L
+               GO TO COPY-PREFER-LOOP
+           END-IF.
+
+      *>  DEFERRED-ACCEPTANCE MATCHING: EACH COURSE PROPOSES DOWN ITS
+      *>  OWN RANKED LIST UNTIL ALL ITS SLOTS ARE FILLED OR ITS LIST
+      *>  RUNS OUT. A CANDIDATE ALREADY HOLDING WS-MAX-COURSES-PER-TA
+      *>  OFFERS ONLY GIVES ONE UP WHEN A BETTER-PREFERRED COURSE
+      *>  PROPOSES, SO THE FINAL RESULT IS STABLE AND CONFLICT-FREE.
+       RUN-ASSIGNMENT.
+           MOVE 'Y' TO WS-CHANGED.
+           PERFORM ASSIGNMENT-ROUND-LOOP.
+
+       ASSIGNMENT-ROUND-LOOP.
+           IF WS-CHANGED = 'Y'
+               MOVE 'N' TO WS-CHANGED
+               MOVE 1 TO I
+               PERFORM PROPOSE-COURSE-LOOP
+               GO TO ASSIGNMENT-ROUND-LOOP
+           END-IF.
+
+       PROPOSE-COURSE-LOOP.
+           IF I <= WS-COURSE-COUNT
+               PERFORM PROPOSE-FOR-COURSE
+               ADD 1 TO I
+               GO TO PROPOSE-COURSE-LOOP
+           END-IF.
+
+       PROPOSE-FOR-COURSE.
+           IF WS-CRS-SLOTS-FILLED(I) < WS-CRS-RANK-LIMIT(I)
+               AND WS-CRS-POINTER(I) <= WS-CRS-RANK-LIMIT(I)
+               MOVE WS-CRS-RANK-SID(I WS-CRS-POINTER(I))
+                   TO WS-PROPOSE-SID
+               PERFORM FIND-CANDIDATE
+               IF WS-FOUND = 'Y'
+                   PERFORM TRY-PROPOSAL
+               ELSE
+                   ADD 1 TO WS-CRS-POINTER(I)
+                   MOVE 'Y' TO WS-CHANGED
+               END-IF
+           END-IF.
+
+       FIND-CANDIDATE.
+           MOVE 'N' TO WS-FOUND.
+           MOVE 1 TO J.
+           PERFORM FIND-CANDIDATE-LOOP.
+
+       FIND-CANDIDATE-LOOP.
+           IF J <= WS-CAND-COUNT
+               IF WS-CAND-SID-TEXT(J) = WS-PROPOSE-SID
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE J TO WS-CAND-INDEX
+               ELSE
+                   ADD 1 TO J
+                   GO TO FIND-CANDIDATE-LOOP
+               END-IF
+           END-IF.
+
+      *>  COURSE I PROPOSES TO CANDIDATE WS-CAND-INDEX.
+       TRY-PROPOSAL.
+           PERFORM FIND-PREF-RANK.
+           IF WS-CAND-HELD-COUNT(WS-CAND-INDEX) < WS-MAX-COURSES-PER-TA
+               ADD 1 TO WS-CAND-HELD-COUNT(WS-CAND-INDEX)
+               MOVE WS-CRS-CODE(I)
+                   TO WS-HELD-COURSE(WS-CAND-INDEX
+                       WS-CAND-HELD-COUNT(WS-CAND-INDEX))
+               MOVE WS-NEW-PREF-RANK
+                   TO WS-HELD-PREF-RANK(WS-CAND-INDEX
+                       WS-CAND-HELD-COUNT(WS-CAND-INDEX))
+               ADD 1 TO WS-CRS-SLOTS-FILLED(I)
+               ADD 1 TO WS-CRS-POINTER(I)
+               MOVE 'Y' TO WS-CHANGED
+           ELSE
+               PERFORM FIND-WORST-HELD
+               IF WS-NEW-PREF-RANK < WS-WORST-PREF-RANK
+                   PERFORM DROP-WORST-HELD
+                   MOVE WS-CRS-CODE(I)
+                       TO WS-HELD-COURSE(WS-CAND-INDEX WS-WORST-INDEX)
+                   MOVE WS-NEW-PREF-RANK
+                       TO WS-HELD-PREF-RANK(WS-CAND-INDEX
+                           WS-WORST-INDEX)
+                   ADD 1 TO WS-CRS-SLOTS-FILLED(I)
+                   ADD 1 TO WS-CRS-POINTER(I)
+                   MOVE 'Y' TO WS-CHANGED
+               ELSE
+                   ADD 1 TO WS-CRS-POINTER(I)
+                   MOVE 'Y' TO WS-CHANGED
+               END-IF
+           END-IF.
+
+      *>  A CANDIDATE'S OWN PREFER-TABLE GIVES THE TIEBREAK ORDER; A
+      *>  COURSE NOT ON THE LIST AT ALL IS TREATED AS LEAST PREFERRED.
+       FIND-PREF-RANK.
+           MOVE 99 TO WS-NEW-PREF-RANK.
+           MOVE 1 TO L.
+           PERFORM FIND-PREF-RANK-LOOP.
+
+       FIND-PREF-RANK-LOOP.
+           IF L <= WS-CAND-PREFER-COUNT(WS-CAND-INDEX)
+               IF WS-CRS-CODE(I) = WS-CAND-PREFER(WS-CAND-INDEX L)
+                   MOVE L TO WS-NEW-PREF-RANK
+               ELSE
+                   ADD 1 TO L
+                   GO TO FIND-PREF-RANK-LOOP
+               END-IF
+           END-IF.
+
+       FIND-WORST-HELD.
+           MOVE 1 TO WS-WORST-INDEX.
+           MOVE WS-HELD-PREF-RANK(WS-CAND-INDEX 1)
+               TO WS-WORST-PREF-RANK.
+           MOVE 2 TO K.
+           PERFORM FIND-WORST-HELD-LOOP.
+
+       FIND-WORST-HELD-LOOP.
+           IF K <= WS-CAND-HELD-COUNT(WS-CAND-INDEX)
+               IF WS-HELD-PREF-RANK(WS-CAND-INDEX K)
+                   > WS-WORST-PREF-RANK
+                   MOVE K TO WS-WORST-INDEX
+                   MOVE WS-HELD-PREF-RANK(WS-CAND-INDEX K)
+                       TO WS-WORST-PREF-RANK
+               END-IF
+               ADD 1 TO K
+               GO TO FIND-WORST-HELD-LOOP
+           END-IF.
+
+      *>  THE COURSE BEING BUMPED GETS ONE OF ITS FILLED SLOTS BACK SO
+      *>  IT WILL PROPOSE TO ITS NEXT-RANKED CANDIDATE ON A LATER ROUND.
+       DROP-WORST-HELD.
+           MOVE 'N' TO WS-FOUND.
+           MOVE 1 TO WS-DROP-INDEX.
+           PERFORM DROP-WORST-HELD-LOOP.
+
+       DROP-WORST-HELD-LOOP.
+           IF WS-DROP-INDEX <= WS-COURSE-COUNT AND WS-FOUND NOT = 'Y'
+               IF WS-CRS-CODE(WS-DROP-INDEX) =
+                   WS-HELD-COURSE(WS-CAND-INDEX WS-WORST-INDEX)
+                   MOVE 'Y' TO WS-FOUND
+                   SUBTRACT 1 FROM WS-CRS-SLOTS-FILLED(WS-DROP-INDEX)
+               ELSE
+                   ADD 1 TO WS-DROP-INDEX
+                   GO TO DROP-WORST-HELD-LOOP
+               END-IF
+           END-IF.
+
+      *>  WRITE THE FINAL, CONFLICT-FREE COURSE/SID PAIRS.
+       WRITE-ASSIGNMENTS.
+           OPEN OUTPUT ASSIGNMENT-FILE.
+           MOVE 'COURSE,SID' TO ASSIGNMENT-LINE.
+           WRITE ASSIGNMENT-LINE.
+           MOVE 1 TO I.
+           PERFORM WRITE-ASSIGN-CAND-LOOP.
+           CLOSE ASSIGNMENT-FILE.
+
+       WRITE-ASSIGN-CAND-LOOP.
+           IF I <= WS-CAND-COUNT
+               MOVE 1 TO K
+               PERFORM WRITE-ASSIGN-HELD-LOOP
+               ADD 1 TO I
+               GO TO WRITE-ASSIGN-CAND-LOOP
+           END-IF.
+
+       WRITE-ASSIGN-HELD-LOOP.
+           IF K <= WS-CAND-HELD-COUNT(I)
+               MOVE SPACES TO ASSIGNMENT-LINE
+               STRING WS-HELD-COURSE(I K) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-CAND-SID-TEXT(I) DELIMITED BY SIZE
+                   INTO ASSIGNMENT-LINE
+               END-STRING
+               WRITE ASSIGNMENT-LINE
+               ADD 1 TO K
+               GO TO WRITE-ASSIGN-HELD-LOOP
+           END-IF.
