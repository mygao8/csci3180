@@ -11,6 +11,90 @@
       * Name : GAO Ming Yuan
       * Student ID : 1155107738
       * Email Addr : 1155107738@link.cuhk.edu.hk
+      ******************************************************************
+      * Modification History
+      * 2026-08-09 GMY Added RANK-LIMIT to COURSE-DATA so each course
+      *                can ask for more than the top 3 TAs; the top-TA
+      *                table and output record now size themselves off
+      *                that field instead of a fixed literal.
+      * 2026-08-09 GMY Added NO-QUAL-FILE (unqualified.txt): any course
+      *                for which no candidate ever satisfies every
+      *                REQUIRED-SKILL is listed there together with the
+      *                specific required skills nobody on candidates.txt
+      *                held, instead of silently writing zero SIDs.
+      * 2026-08-09 GMY Added VALIDATE-INPUT edit pass: rejects blank
+      *                WS-COURSE instructor rows and duplicate candidate
+      *                SIDs into validation.txt and stops the run before
+      *                ranking starts so bad data cannot slip through.
+      * 2026-08-09 GMY Added REPORT-FILE (report.csv): a plain CSV copy
+      *                of every RANK-RESULT row written to output.txt,
+      *                with a header line, for instructors and the
+      *                scheduling office who cannot read the binary file.
+      * 2026-08-09 GMY Added restart.txt checkpointing: the course code
+      *                is logged after every WRITE-TO-FILE, and when
+      *                resume.txt is present OUTER-LOOP skips back up
+      *                to the last checkpointed course instead of
+      *                reprocessing the whole instructors file.
+      * 2026-08-09 GMY Added optional skill_weights.txt: CHECK-OPTIONAL
+      *                now credits each matched OPTIONAL-SKILL with its
+      *                configured weight instead of a flat 1.0, falling
+      *                back to 1.0 for any skill not listed there.
+      * 2026-08-09 GMY Added optional roster.txt reconciliation: LOOP
+      *                now excludes and logs to not_enrolled.txt any
+      *                candidates.txt SID missing from the registrar's
+      *                roster before CALCULATE ever scores it.
+      * 2026-08-09 GMY Added audit.txt: CALCULATE now writes one line
+      *                per candidate per course recording which
+      *                required skills matched, the optional-skill
+      *                match count and the preference bonus applied,
+      *                so appeals can be answered from the data.
+      * 2026-08-09 GMY COURSE-DATA and TA-DATA-TABLE's required/
+      *                optional/skills/preference lists are now sized
+      *                from a count field read off each record instead
+      *                of a fixed number of OCCURS, so a course or
+      *                candidate is no longer capped at the old column
+      *                count; WORKING-STORAGE copies and every loop
+      *                bound (CALCULATE, CHECK-REQUIRED, CHECK-OPTIONAL,
+      *                CHECK-PREFER, the audit line builder) now follow
+      *                the count that came off the record being read.
+      * 2026-08-09 GMY Fixed CHECK-PREFER's preference bonus going
+      *                negative past the 3rd preference; widened
+      *                CUR-SCORE/WS-RES-SCORE so an accumulated score
+      *                can no longer wrap; corrected the audit.txt
+      *                header to match its columns; edited score
+      *                fields before stringing them into audit.txt and
+      *                report.csv so they show a decimal point; made a
+      *                resume request fail loudly instead of silently
+      *                skipping the whole file when restart.txt has no
+      *                usable checkpoint; and stopped writing zero-SID
+      *                filler rows for a course whose RANK-LIMIT tops
+      *                its number of qualified candidates.
+      * 2026-08-09 GMY Reset WS-EOF-INSTRUCTOR before OUTER-LOOP's own
+      *                read loop instead of leaving it set from
+      *                VALIDATE-INPUT's earlier scan of the same file;
+      *                reset WS-SKILL-MATCHED-TABLE element by element
+      *                instead of with a literal MOVE into the group
+      *                item; moved roster-membership checking out of
+      *                the per-course loop into a one-time pass over
+      *                candidates.txt so an unenrolled SID is logged to
+      *                not_enrolled.txt once instead of once per
+      *                course; clamped WS-MAX-COURSES-PER-TA the same
+      *                way WS-RANK-LIMIT already was; and added
+      *                REQUIRED-COUNT/OPTIONAL-COUNT/SKILLS-COUNT/
+      *                PREFER-COUNT ceiling checks to VALIDATE-INPUT
+      *                alongside its existing blank-course and
+      *                duplicate-SID checks.
+      * 2026-08-09 GMY LOAD-ROSTER-LOOP's READ ... INTO ROSTER-REC was
+      *                zeroing the SID just read; ROSTER-REC is the
+      *                FD's own elementary 01-level so the READ no
+      *                longer needs an INTO at all. CHECK-NO-QUALIFIED
+      *                now also writes one course-level unqualified.txt
+      *                line whenever WS-COURSE-QUALIFIED is not 'Y',
+      *                so a course where every REQUIRED-SKILL is held
+      *                by somebody but no single candidate holds all
+      *                of them still gets reported even though
+      *                NO-QUAL-REPORT-LOOP finds no missing skill of
+      *                its own to list.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TA-RANKING.
@@ -26,31 +110,81 @@
              FILE STATUS IS INPUT-CANDIDATE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
              ORGANIZATION IS BINARY SEQUENTIAL.
+           SELECT NO-QUAL-FILE ASSIGN TO 'unqualified.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATION-FILE ASSIGN TO 'validation.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'report.csv'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESUME-OPT-FILE ASSIGN TO 'resume.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO 'restart.txt'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RESTART-FILE-STATUS.
+           SELECT OPTIONAL SKILL-WEIGHT-FILE
+             ASSIGN TO 'skill_weights.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ROSTER-FILE ASSIGN TO 'roster.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOT-ENROLLED-FILE ASSIGN TO 'not_enrolled.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'audit.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-INSTRUCTOR.
        01 COURSE-DATA.
            03 COURSE PIC X(5).
+           03 RANK-LIMIT PIC 9(2).
+           03 REQUIRED-COUNT PIC 9(2).
            03 REQUIRED-TABLE.
-               05 REQUIRED-SKILL PIC X(15) OCCURS 3 TIMES.
+               05 REQUIRED-SKILL PIC X(15)
+                   OCCURS 1 TO 20 TIMES DEPENDING ON REQUIRED-COUNT.
+           03 OPTIONAL-COUNT PIC 9(2).
            03 OPTIONAL-TABLE.
-               05 OPTIONAL-SKILL PIC X(15) OCCURS 5 TIMES.
+               05 OPTIONAL-SKILL PIC X(15)
+                   OCCURS 1 TO 20 TIMES DEPENDING ON OPTIONAL-COUNT.
        FD INPUT-CANDIDATE.
        01 TA-DATA-TABLE.
            03 SID PIC 9(10).
            03 TRASH-SPACE PIC A(1).
+           03 SKILLS-COUNT PIC 9(2).
            03 SKILLS-TABLE.
-               05 SKILL PIC X(15) OCCURS 8 TIMES.
+               05 SKILL PIC X(15)
+                   OCCURS 1 TO 30 TIMES DEPENDING ON SKILLS-COUNT.
+           03 PREFER-COUNT PIC 9(2).
            03 PREFER-TABLE.
-               05 PREFER PIC 9(5) OCCURS 3 TIMES.
+               05 PREFER PIC 9(5)
+                   OCCURS 1 TO 10 TIMES DEPENDING ON PREFER-COUNT.
        FD OUTPUT-FILE.
        01 RANK-RESULT.
            03 RES-COURSE PIC X(5).
-           03 RANK1 PIC X(11).
-           03 RANK2 PIC X(11).
-           03 RANK3 PIC X(11).
+           03 RES-RANK-LIMIT PIC 9(2).
+           03 RES-RANK-TABLE.
+               05 RES-RANK-SID PIC X(11)
+                   OCCURS 1 TO 20 TIMES DEPENDING ON RES-RANK-LIMIT.
            03 MY-EOL PIC X.
+       FD NO-QUAL-FILE.
+       01 NO-QUAL-LINE PIC X(80).
+       FD VALIDATION-FILE.
+       01 VALIDATION-LINE PIC X(80).
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       FD RESUME-OPT-FILE.
+       01 RESUME-OPT-LINE PIC X(80).
+       FD RESTART-FILE.
+       01 RESTART-LINE PIC X(5).
+       FD SKILL-WEIGHT-FILE.
+       01 SKILL-WEIGHT-REC.
+           03 SW-SKILL-NAME PIC X(15).
+           03 SW-WEIGHT PIC 9V9.
+       FD ROSTER-FILE.
+       01 ROSTER-REC PIC 9(10).
+       FD NOT-ENROLLED-FILE.
+       01 NOT-ENROLLED-LINE PIC X(80).
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 INPUT-INSTRUCTOR-STATUS PIC 9(2).
@@ -58,97 +192,230 @@
 
        01 WS-COURSE-DATA.
            03 WS-COURSE PIC X(5) VALUES SPACE.
+           03 WS-COURSE-RANK-LIMIT PIC 9(2) VALUES 3.
+           03 WS-REQUIRED-COUNT PIC 9(2) VALUE ZERO.
            03 WS-REQUIRED-TABLE.
-             05 WS-REQUIRED-SKILL PIC X(15) OCCURS 3 TIMES VALUES SPACE.
+             05 WS-REQUIRED-SKILL PIC X(15)
+                 OCCURS 1 TO 20 TIMES DEPENDING ON WS-REQUIRED-COUNT.
+           03 WS-OPTIONAL-COUNT PIC 9(2) VALUE ZERO.
            03 WS-OPTIONAL-TABLE.
-             05 WS-OPTIONAL-SKILL PIC X(15) OCCURS 5 TIMES VALUES SPACE.
+             05 WS-OPTIONAL-SKILL PIC X(15)
+                 OCCURS 1 TO 20 TIMES DEPENDING ON WS-OPTIONAL-COUNT.
        01 WS-TA-DATA.
            03 WS-SID PIC 9(10) VALUES ZERO.
            03 WS-TRASH-SPACE PIC A(1).
+           03 WS-SKILLS-COUNT PIC 9(2) VALUE ZERO.
            03 WS-SKILLS-TABLE.
-               05 WS-SKILL PIC X(15) OCCURS 8 TIMES VALUES SPACE.
+               05 WS-SKILL PIC X(15)
+                   OCCURS 1 TO 30 TIMES DEPENDING ON WS-SKILLS-COUNT.
+           03 WS-PREFER-COUNT PIC 9(2) VALUE ZERO.
            03 WS-PREFER-TABLE.
-               05 WS-PREFER PIC X(5) OCCURS 3 TIMES VALUES ZERO.
+               05 WS-PREFER PIC X(5)
+                   OCCURS 1 TO 10 TIMES DEPENDING ON WS-PREFER-COUNT.
 
+       01 WS-RANK-LIMIT PIC 9(2) VALUE 3.
        01 WS-TOP-TA-TABLE.
-           03 WS-TOP-TA OCCURS 3 TIMES.
-               05 WS-RES-SCORE PIC 9V9 VALUES ZERO.
+           03 WS-TOP-TA OCCURS 1 TO 20 TIMES DEPENDING ON WS-RANK-LIMIT.
+               05 WS-RES-SCORE PIC 9(3)V9 VALUES ZERO.
                05 WS-RES-SID PIC 9(10) VALUES ZERO.
-       01 WS-RANK-RESULT VALUES SPACE.
-           03 WS-RES-COURSE PIC X(5).
-           03 WS-RANK1 PIC X(11).
-           03 WS-RANK2 PIC X(11).
-           03 WS-RANK3 PIC X(11).
-           03 WS-EOL PIC X.
 
        01 WS-EOF-INSTRUCTOR PIC A(1) VALUES SPACE.
        01 WS-EOF-CANDIDATE PIC A(1) VALUES SPACE.
 
+       01 WS-COURSE-QUALIFIED PIC A(1) VALUE 'N'.
+       01 WS-SKILL-MATCHED-TABLE.
+           03 WS-SKILL-MATCHED PIC A(1)
+               OCCURS 1 TO 20 TIMES DEPENDING ON WS-REQUIRED-COUNT.
+
+       01 WS-VALID-ERROR-FLAG PIC A(1) VALUE 'N'.
+       01 WS-DUP-FOUND PIC A(1) VALUE 'N'.
+       01 WS-SEEN-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-SEEN-SID-TABLE.
+           03 WS-SEEN-SID PIC 9(10) OCCURS 2000 TIMES VALUE ZERO.
+       01 K PIC 9(4) VALUE ZERO.
+
        01 I PIC 9(3) VALUE ZERO.
        01 J PIC 9(3) VALUE ZERO.
        01 FLAG PIC A(1) VALUE 'N'.
        01 SATISFIED PIC A(1) VALUE SPACE.
 
+       01 RESTART-FILE-STATUS PIC 9(2) VALUE ZERO.
+       01 WS-RESUME-MODE PIC A(1) VALUE 'N'.
+       01 WS-SKIPPING PIC A(1) VALUE 'N'.
+       01 WS-RESTART-COURSE PIC X(5) VALUE SPACE.
+       01 WS-EOF-RESTART PIC A(1) VALUE SPACE.
+
+       01 WS-EOF-SKILL-WEIGHT PIC A(1) VALUE SPACE.
+       01 WS-SKILL-WEIGHT-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-SKILL-WEIGHT-TABLE.
+           03 WS-SKILL-WEIGHT-ENTRY OCCURS 200 TIMES.
+               05 WS-SW-SKILL PIC X(15) VALUE SPACE.
+               05 WS-SW-WEIGHT PIC 9V9 VALUE ZERO.
+       01 WS-FOUND-WEIGHT PIC 9V9 VALUE 1.0.
+
+       01 WS-EOF-ROSTER PIC A(1) VALUE SPACE.
+       01 WS-ROSTER-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-ROSTER-TABLE.
+           03 WS-ROSTER-SID PIC 9(10) OCCURS 2000 TIMES VALUE ZERO.
+       01 WS-ON-ROSTER PIC A(1) VALUE 'Y'.
+       01 WS-NOT-ENROLLED-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-NOT-ENROLLED-TABLE.
+           03 WS-NOT-ENROLLED-SID PIC 9(10) OCCURS 2000 TIMES
+               VALUE ZERO.
+
+       01 WS-CUR-REQ-MATCH-TABLE.
+           03 WS-CUR-REQ-MATCH PIC A(1)
+               OCCURS 1 TO 20 TIMES DEPENDING ON WS-REQUIRED-COUNT.
+       01 WS-CUR-OPT-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-CUR-PREF-BONUS PIC 9V9 VALUE ZERO.
+       01 WS-REQ-MATCH-STR PIC X(20) VALUE SPACES.
+
        01 CUR-SID PIC 9(10) VALUE ZERO.
-       01 CUR-SCORE PIC 9V9 VALUE ZERO.
+       01 CUR-SCORE PIC 9(3)V9 VALUE ZERO.
+       01 WS-SCORE-DISP PIC 999.9 VALUE ZERO.
+       01 WS-PREF-DISP PIC 9.9 VALUE ZERO.
+       01 WS-FILLED-COUNT PIC 9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM ERROR-HANDLING.
+           PERFORM VALIDATE-INPUT.
+           PERFORM LOAD-SKILL-WEIGHTS.
+           PERFORM LOAD-ROSTER.
+           PERFORM CHECK-RESUME-OPTION.
+           IF WS-RESUME-MODE = 'Y'
+               PERFORM LOAD-RESTART-POINT
+               IF WS-RESTART-COURSE = SPACES
+                   DISPLAY "NO CHECKPOINT IN restart.txt"
+                   STOP RUN
+               END-IF
+               MOVE 'Y' TO WS-SKIPPING
+           END-IF.
 
            OPEN INPUT INPUT-INSTRUCTOR.
-           OPEN OUTPUT OUTPUT-FILE.
+           MOVE 'N' TO WS-EOF-INSTRUCTOR.
+           IF WS-RESUME-MODE = 'Y'
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND NO-QUAL-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND RESTART-FILE
+               OPEN EXTEND NOT-ENROLLED-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT NO-QUAL-FILE
+               OPEN OUTPUT REPORT-FILE
+               MOVE 'COURSE,RANK,SID,SCORE' TO REPORT-LINE
+               WRITE REPORT-LINE
+               OPEN OUTPUT RESTART-FILE
+               OPEN OUTPUT NOT-ENROLLED-FILE
+               OPEN OUTPUT AUDIT-FILE
+               MOVE 'COURSE,SID,REQ,OPT,PREF,SCORE' TO AUDIT-LINE
+               WRITE AUDIT-LINE
+           END-IF.
+
+           PERFORM BUILD-NOT-ENROLLED-LIST.
 
            OUTER-LOOP.
-           READ INPUT-INSTRUCTOR INTO WS-COURSE-DATA
+           READ INPUT-INSTRUCTOR
                AT END MOVE 'Y' TO WS-EOF-INSTRUCTOR
-      *>       NOT AT END DISPLAY WS-COURSE-DATA
+      *>       NOT AT END DISPLAY COURSE-DATA
            END-READ.
+           IF WS-EOF-INSTRUCTOR NOT = 'Y'
+               PERFORM COPY-COURSE-RECORD
+           END-IF.
 
            IF WS-EOF-INSTRUCTOR NOT = 'Y'
+               IF WS-SKIPPING = 'Y'
+                   IF WS-COURSE = WS-RESTART-COURSE
+                       MOVE 'N' TO WS-SKIPPING
+                   END-IF
+                   GO TO OUTER-LOOP
+               END-IF
+               MOVE WS-COURSE-RANK-LIMIT TO WS-RANK-LIMIT
+               IF WS-RANK-LIMIT = ZERO
+                   MOVE 3 TO WS-RANK-LIMIT
+               END-IF
+               IF WS-RANK-LIMIT > 20
+                   MOVE 20 TO WS-RANK-LIMIT
+               END-IF
                MOVE ZERO TO WS-TOP-TA-TABLE
+               MOVE 'N' TO WS-COURSE-QUALIFIED
+               MOVE 1 TO I
+               PERFORM RESET-SKILL-MATCHED-LOOP
                OPEN INPUT INPUT-CANDIDATE
                MOVE 'N' TO WS-EOF-CANDIDATE
                PERFORM LOOP
                CLOSE INPUT-CANDIDATE
                PERFORM WRITE-TO-FILE
+               PERFORM CHECK-NO-QUALIFIED
+               PERFORM WRITE-RESTART-CHECKPOINT
                GO TO OUTER-LOOP
            END-IF.
 
            CLOSE INPUT-INSTRUCTOR.
            CLOSE OUTPUT-FILE.
+           CLOSE NO-QUAL-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE RESTART-FILE.
+           CLOSE NOT-ENROLLED-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-SKIPPING = 'Y'
+               DISPLAY "RESUME FAILED - CHECKPOINT COURSE NOT FOUND"
+           END-IF.
        STOP RUN.
 
        LOOP.
-           READ INPUT-CANDIDATE INTO WS-TA-DATA
+           READ INPUT-CANDIDATE
                AT END MOVE 'Y' TO WS-EOF-CANDIDATE
-      *    >      NOT AT END DISPLAY WS-TA-DATA
+      *    >      NOT AT END DISPLAY TA-DATA-TABLE
            END-READ.
+           IF WS-EOF-CANDIDATE NOT = 'Y'
+               PERFORM COPY-CANDIDATE-RECORD
+           END-IF.
 
            IF WS-EOF-CANDIDATE NOT = 'Y'
-               PERFORM CALCULATE
-               PERFORM ADD-RES
+               PERFORM CHECK-ROSTER
+               IF WS-ON-ROSTER = 'Y'
+                   PERFORM CALCULATE
+                   PERFORM ADD-RES
+               END-IF
                GO TO LOOP
            END-IF.
 
        CALCULATE.
            MOVE 0.0 TO CUR-SCORE.
            MOVE 'Y' TO SATISFIED.
+           MOVE ZERO TO WS-CUR-OPT-COUNT.
+           MOVE ZERO TO WS-CUR-PREF-BONUS.
            PERFORM CHECK-REQUIRED.
            IF SATISFIED='Y'
                ADD 1.0 TO CUR-SCORE
+               MOVE 'Y' TO WS-COURSE-QUALIFIED
                PERFORM CHECK-OPTIONAL
                PERFORM CHECK-PREFER
            END-IF.
+           PERFORM WRITE-AUDIT-LINE.
+
+      *>  WS-SKILL-MATCHED-TABLE IS A GROUP ITEM, SO MOVING 'N' TO IT
+      *>  DIRECTLY WOULD ONLY SET THE FIRST ELEMENT AND SPACE-FILL THE
+      *>  REST; RESET IT ONE ELEMENT AT A TIME INSTEAD.
+       RESET-SKILL-MATCHED-LOOP.
+           IF I <= WS-REQUIRED-COUNT
+               MOVE 'N' TO WS-SKILL-MATCHED(I)
+               ADD 1 TO I
+               GO TO RESET-SKILL-MATCHED-LOOP
+           END-IF.
 
        CHECK-REQUIRED.
            MOVE 1 TO I.
            PERFORM REQUIRED-OUTER-LOOP.
            REQUIRED-OUTER-LOOP.
-           IF I<=3
+           IF I<=WS-REQUIRED-COUNT
                MOVE 'N' TO FLAG
                MOVE 1 TO J
                PERFORM REQUIRED-INNER-LOOP
+               MOVE FLAG TO WS-CUR-REQ-MATCH(I)
                IF FLAG NOT = 'Y'
                    MOVE 'N' TO SATISFIED
                END-IF
@@ -157,10 +424,11 @@
            END-IF.
 
        REQUIRED-INNER-LOOP.
-           IF J<=8
+           IF J<=WS-SKILLS-COUNT
                IF WS-REQUIRED-SKILL(I)=WS-SKILL(J)
       *>              DISPLAY WS-COURSE WS-SID WS-SKILL(J)
                    MOVE 'Y' TO FLAG
+                   MOVE 'Y' TO WS-SKILL-MATCHED(I)
                END-IF
                ADD 1 TO J
                GO TO REQUIRED-INNER-LOOP
@@ -170,19 +438,21 @@
            MOVE 1 TO I.
            PERFORM OPTIONAL-OUTER-LOOP.
            OPTIONAL-OUTER-LOOP.
-           IF I<=5
+           IF I<=WS-OPTIONAL-COUNT
                MOVE 'N' TO FLAG
                MOVE 1 TO J
                PERFORM OPTIONAL-INNER-LOOP
                IF FLAG = 'Y'
-                   ADD 1 TO CUR-SCORE
+                   PERFORM FIND-SKILL-WEIGHT
+                   ADD WS-FOUND-WEIGHT TO CUR-SCORE
+                   ADD 1 TO WS-CUR-OPT-COUNT
                END-IF
            ADD 1 TO I
            GO TO OPTIONAL-OUTER-LOOP
            END-IF.
 
        OPTIONAL-INNER-LOOP.
-           IF J<=8
+           IF J<=WS-SKILLS-COUNT
                IF WS-OPTIONAL-SKILL(I)=WS-SKILL(J)
                    MOVE 'Y' TO FLAG
                END-IF
@@ -190,15 +460,38 @@
                GO TO OPTIONAL-INNER-LOOP
            END-IF.
 
+      *>  LOOKS UP THE PER-SKILL WEIGHT LOADED FROM skill_weights.txt;
+      *>  A SKILL NOT LISTED THERE KEEPS THE ORIGINAL FLAT 1.0 CREDIT.
+       FIND-SKILL-WEIGHT.
+           MOVE 1.0 TO WS-FOUND-WEIGHT.
+           MOVE 1 TO K.
+           PERFORM FIND-SKILL-WEIGHT-LOOP.
+
+       FIND-SKILL-WEIGHT-LOOP.
+           IF K <= WS-SKILL-WEIGHT-COUNT
+               IF WS-OPTIONAL-SKILL(I) = WS-SW-SKILL(K)
+                   MOVE WS-SW-WEIGHT(K) TO WS-FOUND-WEIGHT
+               ELSE
+                   ADD 1 TO K
+                   GO TO FIND-SKILL-WEIGHT-LOOP
+               END-IF
+           END-IF.
+
        CHECK-PREFER.
            MOVE 1 TO I.
            MOVE 'N' TO FLAG.
            PERFORM PREFER-LOOP.
-           PREFER-LOOP.
-           IF I<=3
+      *>  ONLY A CANDIDATE'S TOP 4 LISTED PREFERENCES EARN A BONUS; THE
+      *>  BONUS MUST NEVER GO NEGATIVE NOW THAT WS-PREFER-COUNT CAN RUN
+      *>  AS HIGH AS 10, SO I IS CAPPED BEFORE THE COMPUTE RUNS.
+       PREFER-LOOP.
+           IF I<=WS-PREFER-COUNT
                IF WS-COURSE=WS-PREFER(I)
                    IF FLAG='N'
-                       COMPUTE CUR-SCORE=CUR-SCORE + (4 - I) * 0.5
+                       IF I <= 4
+                           COMPUTE CUR-SCORE=CUR-SCORE + (4 - I) * 0.5
+                           COMPUTE WS-CUR-PREF-BONUS = (4 - I) * 0.5
+                       END-IF
                        MOVE 'Y' TO FLAG
                    END-IF
                END-IF
@@ -206,13 +499,53 @@
            GO TO PREFER-LOOP
            END-IF.
 
+      *>  ONE AUDIT LINE PER CANDIDATE PER COURSE, RECORDING WHICH
+      *>  REQUIRED SKILLS MATCHED, HOW MANY OPTIONAL SKILLS MATCHED AND
+      *>  THE PREFERENCE BONUS APPLIED, SO AN APPEAL CAN BE ANSWERED
+      *>  FROM THIS FILE INSTEAD OF RE-DERIVING CUR-SCORE BY HAND.
+       WRITE-AUDIT-LINE.
+           PERFORM BUILD-REQ-MATCH-STR.
+           MOVE WS-CUR-PREF-BONUS TO WS-PREF-DISP.
+           MOVE CUR-SCORE TO WS-SCORE-DISP.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING WS-COURSE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-SID DELIMITED BY SIZE
+               ',REQ=' DELIMITED BY SIZE
+               WS-REQ-MATCH-STR DELIMITED BY SPACE
+               ',OPT=' DELIMITED BY SIZE
+               WS-CUR-OPT-COUNT DELIMITED BY SIZE
+               ',PREF=' DELIMITED BY SIZE
+               WS-PREF-DISP DELIMITED BY SIZE
+               ',SCORE=' DELIMITED BY SIZE
+               WS-SCORE-DISP DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           END-WRITE.
+
+      *>  BUILDS A ONE-CHARACTER-PER-SKILL Y/N STRING FROM
+      *>  WS-CUR-REQ-MATCH SO THE AUDIT LINE READS THE SAME NO MATTER
+      *>  HOW MANY REQUIRED-SKILL ENTRIES THIS COURSE DECLARES.
+       BUILD-REQ-MATCH-STR.
+           MOVE SPACES TO WS-REQ-MATCH-STR.
+           MOVE 1 TO I.
+           PERFORM BUILD-REQ-MATCH-LOOP.
+
+       BUILD-REQ-MATCH-LOOP.
+           IF I <= WS-REQUIRED-COUNT
+               MOVE WS-CUR-REQ-MATCH(I) TO WS-REQ-MATCH-STR(I:1)
+               ADD 1 TO I
+               GO TO BUILD-REQ-MATCH-LOOP
+           END-IF.
+
        ADD-RES.
            PERFORM INSERT-SORT.
            PERFORM MOVE-CUR.
 
 
        INSERT-SORT.
-           MOVE 3 TO I.
+           MOVE WS-RANK-LIMIT TO I.
            PERFORM FIND-POS-LOOP.
 
       *>  FIND THE POS WHERE CUR-TA SHOULD BE INSERTED IN
@@ -230,9 +563,9 @@
 
       *>  the i-th has higher priority than new
        MOVE-CUR.
-           MOVE 2 TO J.
+           COMPUTE J = WS-RANK-LIMIT - 1.
            PERFORM MOVE-ARRAY-LOOP.
-           IF I + 1 <= 3
+           IF I + 1 <= WS-RANK-LIMIT
       *>       SET A NEW WS-TOP-TA STRUCT WITH CUR-SID AND CUR-SCORE
                MOVE WS-SID TO WS-RES-SID(I + 1)
                MOVE CUR-SCORE TO WS-RES-SCORE(I + 1)
@@ -247,13 +580,92 @@
 
        WRITE-TO-FILE.
            MOVE WS-COURSE TO RES-COURSE.
-           MOVE WS-RES-SID(1) TO RANK1.
-           MOVE WS-RES-SID(2) TO RANK2.
-           MOVE WS-RES-SID(3) TO RANK3.
+           PERFORM COUNT-FILLED-SLOTS.
+           MOVE WS-FILLED-COUNT TO RES-RANK-LIMIT.
+           MOVE 1 TO I.
+           PERFORM WRITE-RANK-LOOP.
            MOVE x'0a' TO MY-EOL.
            WRITE RANK-RESULT
            END-WRITE.
 
+      *>  A COURSE'S RANK-LIMIT MAY EXCEED THE NUMBER OF CANDIDATES WHO
+      *>  ACTUALLY QUALIFIED; WS-TOP-TA-TABLE'S UNFILLED TAIL SLOTS ARE
+      *>  STILL ZERO (SET AT OUTER-LOOP) SO THEY ARE COUNTED OUT HERE
+      *>  RATHER THAN WRITTEN AS LOOK-ALIKE ZERO-SID ROWS. A COURSE WITH
+      *>  NO QUALIFIED CANDIDATES AT ALL STILL GETS ITS ONE PLACEHOLDER
+      *>  ROW, SINCE THAT CASE IS ALREADY CALLED OUT SEPARATELY IN
+      *>  unqualified.txt BY CHECK-NO-QUALIFIED.
+       COUNT-FILLED-SLOTS.
+           MOVE ZERO TO WS-FILLED-COUNT.
+           MOVE 1 TO I.
+           PERFORM COUNT-FILLED-LOOP.
+           IF WS-FILLED-COUNT = ZERO
+               MOVE 1 TO WS-FILLED-COUNT
+           END-IF.
+
+       COUNT-FILLED-LOOP.
+           IF I<=WS-RANK-LIMIT
+               IF WS-RES-SID(I) NOT = ZERO
+                   ADD 1 TO WS-FILLED-COUNT
+               END-IF
+               ADD 1 TO I
+               GO TO COUNT-FILLED-LOOP
+           END-IF.
+
+      *>  COPY THE TOP-TA TABLE INTO THE VARIABLE-LENGTH OUTPUT RECORD
+      *>  AND DUPLICATE THE SAME ROW INTO THE PLAIN-TEXT CSV REPORT.
+       WRITE-RANK-LOOP.
+           IF I<=RES-RANK-LIMIT
+               MOVE WS-RES-SID(I) TO RES-RANK-SID(I)
+               MOVE WS-RES-SCORE(I) TO WS-SCORE-DISP
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-COURSE DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   I DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-RES-SID(I) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-SCORE-DISP DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               END-WRITE
+               ADD 1 TO I
+               GO TO WRITE-RANK-LOOP
+           END-IF.
+
+      *>  LIST THE COURSE AND ITS MISSING REQUIRED SKILLS WHEN NOBODY
+      *>  ON CANDIDATES.TXT EVER SATISFIED ALL OF COURSE-DATA'S
+      *>  REQUIRED-SKILL ENTRIES.
+       CHECK-NO-QUALIFIED.
+           IF WS-COURSE-QUALIFIED NOT = 'Y'
+               MOVE SPACES TO NO-QUAL-LINE
+               STRING WS-COURSE DELIMITED BY SIZE
+                   ' HAS NO QUALIFIED CANDIDATE' DELIMITED BY SIZE
+                   INTO NO-QUAL-LINE
+               END-STRING
+               WRITE NO-QUAL-LINE
+               END-WRITE
+               MOVE 1 TO I
+               PERFORM NO-QUAL-REPORT-LOOP
+           END-IF.
+
+       NO-QUAL-REPORT-LOOP.
+           IF I<=WS-REQUIRED-COUNT
+               IF WS-SKILL-MATCHED(I) NOT = 'Y'
+                   MOVE SPACES TO NO-QUAL-LINE
+                   STRING WS-COURSE DELIMITED BY SIZE
+                       ' MISSING REQUIRED SKILL: ' DELIMITED BY SIZE
+                       WS-REQUIRED-SKILL(I) DELIMITED BY SIZE
+                       INTO NO-QUAL-LINE
+                   END-STRING
+                   WRITE NO-QUAL-LINE
+                   END-WRITE
+               END-IF
+               ADD 1 TO I
+               GO TO NO-QUAL-REPORT-LOOP
+           END-IF.
+
        ERROR-HANDLING.
            OPEN INPUT INPUT-INSTRUCTOR.
            IF INPUT-INSTRUCTOR-STATUS = 05
@@ -272,3 +684,316 @@
 
            CLOSE INPUT-INSTRUCTOR.
            CLOSE INPUT-CANDIDATE.
+
+      *>  EDIT PASS: RUN BEFORE ANY RANKING IS DONE. REJECTS BLANK
+      *>  WS-COURSE INSTRUCTOR ROWS AND DUPLICATE CANDIDATE SIDS INTO
+      *>  VALIDATION.TXT AND HALTS THE JOB IF ANY ARE FOUND.
+       VALIDATE-INPUT.
+           OPEN OUTPUT VALIDATION-FILE.
+           MOVE 'N' TO WS-VALID-ERROR-FLAG.
+           MOVE ZERO TO WS-SEEN-COUNT.
+
+           OPEN INPUT INPUT-INSTRUCTOR.
+           MOVE 'N' TO WS-EOF-INSTRUCTOR.
+           PERFORM VALIDATE-INSTRUCTOR-LOOP.
+           CLOSE INPUT-INSTRUCTOR.
+
+           OPEN INPUT INPUT-CANDIDATE.
+           MOVE 'N' TO WS-EOF-CANDIDATE.
+           PERFORM VALIDATE-CANDIDATE-LOOP.
+           CLOSE INPUT-CANDIDATE.
+
+           CLOSE VALIDATION-FILE.
+           IF WS-VALID-ERROR-FLAG = 'Y'
+               DISPLAY "VALIDATION FAILED - SEE validation.txt"
+               STOP RUN
+           END-IF.
+
+      *>  REQUIRED-COUNT/OPTIONAL-COUNT ARE CHECKED AGAINST THE
+      *>  COMPILED OCCURS 1 TO 20 TIMES CEILING BEFORE COPY-COURSE-
+      *>  RECORD EVER RUNS, SINCE COPYING A COUNT ABOVE THAT CEILING
+      *>  WOULD WALK WS-REQUIRED-TABLE/WS-OPTIONAL-TABLE PAST THEIR
+      *>  ALLOCATED SIZE.
+       VALIDATE-INSTRUCTOR-LOOP.
+           READ INPUT-INSTRUCTOR
+               AT END MOVE 'Y' TO WS-EOF-INSTRUCTOR
+           END-READ.
+           IF WS-EOF-INSTRUCTOR NOT = 'Y'
+               IF REQUIRED-COUNT > 20 OR OPTIONAL-COUNT > 20
+                   MOVE 'Y' TO WS-VALID-ERROR-FLAG
+                   MOVE SPACES TO VALIDATION-LINE
+                   STRING COURSE DELIMITED BY SIZE
+                       ' REQUIRED/OPTIONAL SKILL COUNT OVER LIMIT'
+                       DELIMITED BY SIZE
+                       INTO VALIDATION-LINE
+                   END-STRING
+                   WRITE VALIDATION-LINE
+                   END-WRITE
+               ELSE
+                   PERFORM COPY-COURSE-RECORD
+                   IF WS-COURSE = SPACES
+                       MOVE 'Y' TO WS-VALID-ERROR-FLAG
+                       MOVE SPACES TO VALIDATION-LINE
+                       STRING 'BLANK COURSE ON INSTRUCTORS.TXT RECORD'
+                           DELIMITED BY SIZE INTO VALIDATION-LINE
+                       END-STRING
+                       WRITE VALIDATION-LINE
+                       END-WRITE
+                   END-IF
+               END-IF
+               GO TO VALIDATE-INSTRUCTOR-LOOP
+           END-IF.
+
+      *>  SAME IDEA FOR THE CANDIDATE RECORD'S SKILLS-COUNT (CEILING 30)
+      *>  AND PREFER-COUNT (CEILING 10) BEFORE COPY-CANDIDATE-RECORD
+      *>  EVER RUNS.
+       VALIDATE-CANDIDATE-LOOP.
+           READ INPUT-CANDIDATE
+               AT END MOVE 'Y' TO WS-EOF-CANDIDATE
+           END-READ.
+           IF WS-EOF-CANDIDATE NOT = 'Y'
+               IF SKILLS-COUNT > 30 OR PREFER-COUNT > 10
+                   MOVE 'Y' TO WS-VALID-ERROR-FLAG
+                   MOVE SPACES TO VALIDATION-LINE
+                   STRING 'CANDIDATE SID ' DELIMITED BY SIZE
+                       SID DELIMITED BY SIZE
+                       ' SKILL/PREFERENCE COUNT OVER LIMIT'
+                       DELIMITED BY SIZE
+                       INTO VALIDATION-LINE
+                   END-STRING
+                   WRITE VALIDATION-LINE
+                   END-WRITE
+               ELSE
+                   PERFORM COPY-CANDIDATE-RECORD
+                   PERFORM CHECK-DUP-SID
+                   IF WS-DUP-FOUND = 'Y'
+                       MOVE 'Y' TO WS-VALID-ERROR-FLAG
+                       MOVE SPACES TO VALIDATION-LINE
+                       STRING 'DUPLICATE CANDIDATE SID: '
+                           DELIMITED BY SIZE
+                           WS-SID DELIMITED BY SIZE
+                           INTO VALIDATION-LINE
+                       END-STRING
+                       WRITE VALIDATION-LINE
+                       END-WRITE
+                   ELSE
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE WS-SID TO WS-SEEN-SID(WS-SEEN-COUNT)
+                   END-IF
+               END-IF
+               GO TO VALIDATE-CANDIDATE-LOOP
+           END-IF.
+
+       CHECK-DUP-SID.
+           MOVE 'N' TO WS-DUP-FOUND.
+           MOVE 1 TO K.
+           PERFORM CHECK-DUP-SID-LOOP.
+
+       CHECK-DUP-SID-LOOP.
+           IF K <= WS-SEEN-COUNT
+               IF WS-SID = WS-SEEN-SID(K)
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+               ADD 1 TO K
+               GO TO CHECK-DUP-SID-LOOP
+           END-IF.
+
+      *>  COPIES THE JUST-READ COURSE-DATA RECORD (WHOSE REQUIRED- AND
+      *>  OPTIONAL-TABLE ARE SIZED BY THE RECORD'S OWN LEADING COUNT
+      *>  FIELDS) INTO THE WORKING-STORAGE COPY ELEMENT BY ELEMENT, SO
+      *>  THE SIZE OF EITHER TABLE CAN GROW WITHOUT A RECOMPILE.
+       COPY-COURSE-RECORD.
+           MOVE COURSE TO WS-COURSE.
+           MOVE RANK-LIMIT TO WS-COURSE-RANK-LIMIT.
+           MOVE REQUIRED-COUNT TO WS-REQUIRED-COUNT.
+           MOVE OPTIONAL-COUNT TO WS-OPTIONAL-COUNT.
+           MOVE 1 TO I.
+           PERFORM COPY-REQUIRED-LOOP.
+           MOVE 1 TO I.
+           PERFORM COPY-OPTIONAL-LOOP.
+
+       COPY-REQUIRED-LOOP.
+           IF I <= WS-REQUIRED-COUNT
+               MOVE REQUIRED-SKILL(I) TO WS-REQUIRED-SKILL(I)
+               ADD 1 TO I
+               GO TO COPY-REQUIRED-LOOP
+           END-IF.
+
+       COPY-OPTIONAL-LOOP.
+           IF I <= WS-OPTIONAL-COUNT
+               MOVE OPTIONAL-SKILL(I) TO WS-OPTIONAL-SKILL(I)
+               ADD 1 TO I
+               GO TO COPY-OPTIONAL-LOOP
+           END-IF.
+
+      *>  SAME IDEA AS COPY-COURSE-RECORD, FOR THE CANDIDATE RECORD'S
+      *>  SKILLS-TABLE AND PREFER-TABLE.
+       COPY-CANDIDATE-RECORD.
+           MOVE SID TO WS-SID.
+           MOVE SKILLS-COUNT TO WS-SKILLS-COUNT.
+           MOVE PREFER-COUNT TO WS-PREFER-COUNT.
+           MOVE 1 TO J.
+           PERFORM COPY-SKILLS-LOOP.
+           MOVE 1 TO J.
+           PERFORM COPY-PREFER-VALUES-LOOP.
+
+       COPY-SKILLS-LOOP.
+           IF J <= WS-SKILLS-COUNT
+               MOVE SKILL(J) TO WS-SKILL(J)
+               ADD 1 TO J
+               GO TO COPY-SKILLS-LOOP
+           END-IF.
+
+       COPY-PREFER-VALUES-LOOP.
+           IF J <= WS-PREFER-COUNT
+               MOVE PREFER(J) TO WS-PREFER(J)
+               ADD 1 TO J
+               GO TO COPY-PREFER-VALUES-LOOP
+           END-IF.
+
+      *>  PRESENCE OF resume.txt IS THE OPERATOR'S SIGNAL TO RESUME A
+      *>  PREVIOUSLY INTERRUPTED RUN FROM THE LAST CHECKPOINTED COURSE
+      *>  RATHER THAN START OVER FROM COURSE ONE.
+       CHECK-RESUME-OPTION.
+           MOVE 'N' TO WS-RESUME-MODE.
+           OPEN INPUT RESUME-OPT-FILE.
+           READ RESUME-OPT-FILE INTO RESUME-OPT-LINE
+               AT END CONTINUE
+               NOT AT END MOVE 'Y' TO WS-RESUME-MODE
+           END-READ.
+           CLOSE RESUME-OPT-FILE.
+
+      *>  restart.txt IS A PLAIN LOG OF EVERY COURSE CODE SUCCESSFULLY
+      *>  WRITTEN TO output.txt; THE LAST LINE IS THE RESUME POINT.
+       LOAD-RESTART-POINT.
+           OPEN INPUT RESTART-FILE.
+           MOVE 'N' TO WS-EOF-RESTART.
+           PERFORM LOAD-RESTART-POINT-LOOP.
+           CLOSE RESTART-FILE.
+
+       LOAD-RESTART-POINT-LOOP.
+           READ RESTART-FILE INTO RESTART-LINE
+               AT END MOVE 'Y' TO WS-EOF-RESTART
+           END-READ.
+           IF WS-EOF-RESTART NOT = 'Y'
+               MOVE RESTART-LINE TO WS-RESTART-COURSE
+               GO TO LOAD-RESTART-POINT-LOOP
+           END-IF.
+
+      *>  CALLED RIGHT AFTER WRITE-TO-FILE SO A RERUN NEVER HAS TO
+      *>  REPEAT MORE THAN THE ONE COURSE IN FLIGHT WHEN THE JOB DIED.
+       WRITE-RESTART-CHECKPOINT.
+           MOVE WS-COURSE TO RESTART-LINE.
+           WRITE RESTART-LINE
+           END-WRITE.
+
+      *>  OPTIONAL skill_weights.txt LETS AN INSTRUCTOR MAKE SOME
+      *>  OPTIONAL-SKILL MATCHES WORTH MORE THAN OTHERS INSTEAD OF THE
+      *>  FLAT 1.0 EVERY MATCH USED TO ADD TO CUR-SCORE.
+       LOAD-SKILL-WEIGHTS.
+           MOVE ZERO TO WS-SKILL-WEIGHT-COUNT.
+           OPEN INPUT SKILL-WEIGHT-FILE.
+           MOVE 'N' TO WS-EOF-SKILL-WEIGHT.
+           PERFORM LOAD-SKILL-WEIGHTS-LOOP.
+           CLOSE SKILL-WEIGHT-FILE.
+
+       LOAD-SKILL-WEIGHTS-LOOP.
+           READ SKILL-WEIGHT-FILE INTO SKILL-WEIGHT-REC
+               AT END MOVE 'Y' TO WS-EOF-SKILL-WEIGHT
+           END-READ.
+           IF WS-EOF-SKILL-WEIGHT NOT = 'Y'
+               ADD 1 TO WS-SKILL-WEIGHT-COUNT
+               MOVE SW-SKILL-NAME TO WS-SW-SKILL(WS-SKILL-WEIGHT-COUNT)
+               MOVE SW-WEIGHT TO WS-SW-WEIGHT(WS-SKILL-WEIGHT-COUNT)
+               GO TO LOAD-SKILL-WEIGHTS-LOOP
+           END-IF.
+
+      *>  OPTIONAL roster.txt IS THE REGISTRAR'S LIST OF SIDS CURRENTLY
+      *>  ELIGIBLE TO TA THIS TERM. WHEN IT IS ABSENT NO FILTERING IS
+      *>  APPLIED, SO A SITE WITHOUT A ROSTER KEEPS TODAY'S BEHAVIOUR.
+       LOAD-ROSTER.
+           MOVE ZERO TO WS-ROSTER-COUNT.
+           OPEN INPUT ROSTER-FILE.
+           MOVE 'N' TO WS-EOF-ROSTER.
+           PERFORM LOAD-ROSTER-LOOP.
+           CLOSE ROSTER-FILE.
+
+       LOAD-ROSTER-LOOP.
+           READ ROSTER-FILE
+               AT END MOVE 'Y' TO WS-EOF-ROSTER
+           END-READ.
+           IF WS-EOF-ROSTER NOT = 'Y'
+               ADD 1 TO WS-ROSTER-COUNT
+               MOVE ROSTER-REC TO WS-ROSTER-SID(WS-ROSTER-COUNT)
+               GO TO LOAD-ROSTER-LOOP
+           END-IF.
+
+      *>  ROSTER MEMBERSHIP IS A PER-CANDIDATE FACT, NOT A PER-COURSE
+      *>  ONE, SO IT IS WORKED OUT ONCE OVER ALL OF candidates.txt (LIKE
+      *>  VALIDATE-INPUT'S ONE-TIME EDIT PASS) BEFORE OUTER-LOOP EVER
+      *>  RUNS. ANY SID NOT ON THE LOADED ROSTER IS RECORDED HERE AND
+      *>  LOGGED TO not_enrolled.txt EXACTLY ONCE, NOT ONCE PER COURSE.
+       BUILD-NOT-ENROLLED-LIST.
+           MOVE ZERO TO WS-NOT-ENROLLED-COUNT.
+           IF WS-ROSTER-COUNT > ZERO
+               OPEN INPUT INPUT-CANDIDATE
+               MOVE 'N' TO WS-EOF-CANDIDATE
+               PERFORM BUILD-NOT-ENROLLED-LOOP
+               CLOSE INPUT-CANDIDATE
+           END-IF.
+
+       BUILD-NOT-ENROLLED-LOOP.
+           READ INPUT-CANDIDATE
+               AT END MOVE 'Y' TO WS-EOF-CANDIDATE
+           END-READ.
+           IF WS-EOF-CANDIDATE NOT = 'Y'
+               PERFORM COPY-CANDIDATE-RECORD
+               MOVE 'N' TO WS-ON-ROSTER
+               MOVE 1 TO K
+               PERFORM ROSTER-MEMBER-LOOP
+               IF WS-ON-ROSTER NOT = 'Y'
+                   ADD 1 TO WS-NOT-ENROLLED-COUNT
+                   MOVE WS-SID
+                       TO WS-NOT-ENROLLED-SID(WS-NOT-ENROLLED-COUNT)
+                   MOVE SPACES TO NOT-ENROLLED-LINE
+                   STRING 'CANDIDATE NOT ON ROSTER: ' DELIMITED BY SIZE
+                       WS-SID DELIMITED BY SIZE
+                       INTO NOT-ENROLLED-LINE
+                   END-STRING
+                   WRITE NOT-ENROLLED-LINE
+                   END-WRITE
+               END-IF
+               GO TO BUILD-NOT-ENROLLED-LOOP
+           END-IF.
+
+       ROSTER-MEMBER-LOOP.
+           IF K <= WS-ROSTER-COUNT
+               IF WS-SID = WS-ROSTER-SID(K)
+                   MOVE 'Y' TO WS-ON-ROSTER
+               ELSE
+                   ADD 1 TO K
+                   GO TO ROSTER-MEMBER-LOOP
+               END-IF
+           END-IF.
+
+      *>  PER-(COURSE,CANDIDATE) LOOKUP CALLED FROM LOOP: ROSTER
+      *>  MEMBERSHIP WAS ALREADY RESOLVED ONCE BY BUILD-NOT-ENROLLED-
+      *>  LIST, SO THIS JUST CONSULTS THAT RESULT INSTEAD OF RE-
+      *>  SCANNING roster.txt AND RE-LOGGING THE SAME SID FOR EVERY
+      *>  COURSE THAT HAPPENS TO PROCESS IT.
+       CHECK-ROSTER.
+           MOVE 'Y' TO WS-ON-ROSTER.
+           IF WS-ROSTER-COUNT > ZERO
+               MOVE 1 TO K
+               PERFORM CHECK-NOT-ENROLLED-LOOP
+           END-IF.
+
+       CHECK-NOT-ENROLLED-LOOP.
+           IF K <= WS-NOT-ENROLLED-COUNT
+               IF WS-SID = WS-NOT-ENROLLED-SID(K)
+                   MOVE 'N' TO WS-ON-ROSTER
+               ELSE
+                   ADD 1 TO K
+                   GO TO CHECK-NOT-ENROLLED-LOOP
+               END-IF
+           END-IF.
